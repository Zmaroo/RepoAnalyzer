@@ -0,0 +1,275 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     USRLIST.
+000300 AUTHOR.         J. MARSH.
+000400 INSTALLATION.   DATA PROCESSING.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.  2026-08-08.
+000700******************************************************************
+000800*                                                                *
+000900*    USRLIST     - PRINTED ROSTER REPORT OF USER-MASTER          *
+001000*                                                                *
+001100*    READS USER-MASTER SEQUENTIALLY BY USER-NAME AND PRINTS A    *
+001200*    NAME/AGE ROSTER, PAGE-BREAKING AND SHOWING A RUNNING COUNT  *
+001300*    EVERY 50 DETAIL LINES.  A CHECKPOINT RECORD IS REWRITTEN    *
+001400*    EVERY CK-INTERVAL RECORDS SO AN ABNORMAL END CAN BE         *
+001500*    RESTARTED FROM THE LAST CHECKPOINT INSTEAD OF REPROCESSING  *
+001600*    THE WHOLE FILE.  A LEFTOVER CHECKPOINT RECORD IS DETECTED   *
+001700*    AND RESUMED FROM AUTOMATICALLY - THERE IS NO OPERATOR       *
+001800*    PROMPT, SINCE THIS PROGRAM RUNS UNATTENDED OVERNIGHT.       *
+001900*                                                                *
+002000*    MODIFICATION HISTORY.                                       *
+002100*    DATE       INIT  DESCRIPTION                                *
+002200*    ---------  ----  --------------------------------------     *
+002300*    2026-08-08 JHM   INITIAL VERSION.                           *
+002400*    2026-08-08 JHM   ADDED CHECKPOINT/RESTART SUPPORT.          *
+002500*    2026-08-08 JHM   RESTART IS NOW DETECTED FROM THE           *
+002600*                     CHECKPOINT FILE INSTEAD OF AN OPERATOR     *
+002700*                     PROMPT; RESTART NOW APPENDS TO THE         *
+002800*                     REPORT AND REPRINTS THE PAGE HEADING       *
+002900*                     INSTEAD OF TRUNCATING IT; THE RUNNING      *
+003000*                     COUNT NOW PRINTS AT EVERY PAGE BREAK,      *
+003100*                     NOT JUST AT END OF REPORT.                 *
+003200*    2026-08-08 JHM   CHANGED THE SCALAR WORKING-STORAGE ITEMS   *
+003300*                     FROM 77-LEVELS TO 01-LEVELS TO MATCH THE   *
+003400*                     REST OF THE SYSTEM.                        *
+003500******************************************************************
+003600 ENVIRONMENT DIVISION.
+003700 CONFIGURATION SECTION.
+003800 INPUT-OUTPUT SECTION.
+003900 FILE-CONTROL.
+004000     SELECT USER-MASTER-FILE ASSIGN TO "USRMAST"
+004100         ORGANIZATION IS INDEXED
+004200         ACCESS MODE IS DYNAMIC
+004300         RECORD KEY IS USER-NAME
+004400         FILE STATUS IS WS-MASTER-STATUS.
+004500
+004600     SELECT ROSTER-REPORT-FILE ASSIGN TO "USRRPT"
+004700         ORGANIZATION IS LINE SEQUENTIAL
+004800         FILE STATUS IS WS-REPORT-STATUS.
+004900
+005000     SELECT CHECKPOINT-FILE ASSIGN TO "USRCKPT"
+005100         ORGANIZATION IS RELATIVE
+005200         ACCESS MODE IS DYNAMIC
+005300         RELATIVE KEY IS WS-CKPT-RELKEY
+005400         FILE STATUS IS WS-CKPT-STATUS.
+005500
+005600 DATA DIVISION.
+005700 FILE SECTION.
+005800 FD  USER-MASTER-FILE
+005900     LABEL RECORDS ARE STANDARD.
+006000 01  USER-MASTER-RECORD.
+006100     COPY USRREC.
+006200
+006300 FD  ROSTER-REPORT-FILE
+006400     LABEL RECORDS ARE STANDARD.
+006500 01  ROSTER-REPORT-LINE         PIC X(80).
+006600
+006700 FD  CHECKPOINT-FILE
+006800     LABEL RECORDS ARE STANDARD.
+006900 01  CHECKPOINT-RECORD.
+007000     05  CKPT-LAST-KEY           PIC X(20).
+007100     05  CKPT-PAGE-NUMBER        PIC 9(05).
+007200     05  CKPT-LINE-COUNT         PIC 9(05).
+007300     05  CKPT-RECORD-COUNT       PIC 9(07).
+007400
+007500 WORKING-STORAGE SECTION.
+007600 01  WS-CKPT-RELKEY              PIC 9(04) VALUE 1 COMP.
+007700 01  WS-PAGE-LINE-LIMIT          PIC 9(03) VALUE 050.
+007800 01  WS-CKPT-INTERVAL            PIC 9(03) VALUE 025.
+007900 01  WS-QUOTIENT                 PIC 9(07) COMP.
+008000 01  WS-REMAINDER                PIC 9(07) COMP.
+008100
+008200 01  WS-FILE-STATUSES.
+008300     05  WS-MASTER-STATUS        PIC X(02).
+008400         88  WS-MASTER-OK            VALUE "00".
+008500         88  WS-MASTER-EOF           VALUE "10".
+008600     05  WS-REPORT-STATUS        PIC X(02).
+008700     05  WS-CKPT-STATUS          PIC X(02).
+008800         88  WS-CKPT-FILE-MISSING    VALUE "35".
+008900         88  WS-CKPT-NOTFOUND        VALUE "23".
+009000
+009100 01  WS-SWITCHES.
+009200     05  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+009300         88  WS-END-OF-FILE          VALUE "Y".
+009400     05  WS-RESTART-SWITCH       PIC X(01) VALUE "N".
+009500         88  WS-RESTART-REQUESTED    VALUE "Y".
+009600
+009700 01  WS-COUNTERS.
+009800     05  WS-LINE-COUNT           PIC 9(05) VALUE ZEROES.
+009900     05  WS-PAGE-NUMBER          PIC 9(05) VALUE ZEROES.
+010000     05  WS-RECORD-COUNT         PIC 9(07) VALUE ZEROES.
+010100
+010200 01  WS-HEADING-LINE.
+010300     05  FILLER                  PIC X(20)
+010400         VALUE "USER MASTER ROSTER".
+010500     05  FILLER                  PIC X(10) VALUE "PAGE ".
+010600     05  H-PAGE-NUMBER           PIC ZZZZ9.
+010700
+010800 01  WS-COLUMN-LINE.
+010900     05  FILLER                  PIC X(20) VALUE "USER NAME".
+011000     05  FILLER                  PIC X(05) VALUE SPACES.
+011100     05  FILLER                  PIC X(05) VALUE "AGE".
+011200
+011300 01  WS-DETAIL-LINE.
+011400     05  D-USER-NAME             PIC X(20).
+011500     05  FILLER                  PIC X(05) VALUE SPACES.
+011600     05  D-USER-AGE              PIC ZZ9.
+011700
+011800 01  WS-COUNT-LINE.
+011900     05  FILLER                  PIC X(19) VALUE
+012000         "RECORDS PRINTED - ".
+012100     05  C-RECORD-COUNT          PIC ZZZZZZ9.
+012200
+012300 PROCEDURE DIVISION.
+012400*----------------------------------------------------------------*
+012500 0000-MAINLINE.
+012600*----------------------------------------------------------------*
+012700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012800     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+012900         UNTIL WS-END-OF-FILE.
+013000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+013100     STOP RUN.
+013200*----------------------------------------------------------------*
+013300 1000-INITIALIZE.
+013400*----------------------------------------------------------------*
+013500     OPEN INPUT USER-MASTER-FILE.
+013600
+013700     OPEN I-O CHECKPOINT-FILE.
+013800     IF WS-CKPT-FILE-MISSING
+013900         OPEN OUTPUT CHECKPOINT-FILE
+014000         CLOSE CHECKPOINT-FILE
+014100         OPEN I-O CHECKPOINT-FILE
+014200     END-IF.
+014300
+014400     MOVE 1 TO WS-CKPT-RELKEY.
+014500     READ CHECKPOINT-FILE
+014600         INVALID KEY
+014700             MOVE "N" TO WS-RESTART-SWITCH
+014800         NOT INVALID KEY
+014900             SET WS-RESTART-REQUESTED TO TRUE
+015000     END-READ.
+015100
+015200     IF WS-RESTART-REQUESTED
+015300         PERFORM 1100-RESUME-FROM-CHECKPOINT THRU 1100-EXIT
+015400     ELSE
+015500         PERFORM 1200-START-FROM-BEGINNING THRU 1200-EXIT
+015600     END-IF.
+015700*----------------------------------------------------------------*
+015800 1000-EXIT.
+015900     EXIT.
+016000*----------------------------------------------------------------*
+016100 1100-RESUME-FROM-CHECKPOINT.
+016200*----------------------------------------------------------------*
+016300     OPEN EXTEND ROSTER-REPORT-FILE.
+016400     MOVE CKPT-PAGE-NUMBER TO WS-PAGE-NUMBER.
+016500     MOVE CKPT-LINE-COUNT TO WS-LINE-COUNT.
+016600     MOVE CKPT-RECORD-COUNT TO WS-RECORD-COUNT.
+016700     MOVE CKPT-LAST-KEY TO USER-NAME OF USER-MASTER-RECORD.
+016800     START USER-MASTER-FILE KEY IS GREATER THAN USER-NAME
+016900         INVALID KEY
+017000             SET WS-END-OF-FILE TO TRUE
+017100     END-START.
+017200     PERFORM 3000-PRINT-PAGE-HEADINGS THRU 3000-EXIT.
+017300*----------------------------------------------------------------*
+017400 1100-EXIT.
+017500     EXIT.
+017600*----------------------------------------------------------------*
+017700 1200-START-FROM-BEGINNING.
+017800*----------------------------------------------------------------*
+017900     OPEN OUTPUT ROSTER-REPORT-FILE.
+018000     MOVE LOW-VALUES TO USER-NAME OF USER-MASTER-RECORD.
+018100     START USER-MASTER-FILE KEY IS GREATER THAN OR EQUAL
+018200         USER-NAME
+018300         INVALID KEY
+018400             SET WS-END-OF-FILE TO TRUE
+018500     END-START.
+018600     PERFORM 3000-PRINT-PAGE-HEADINGS THRU 3000-EXIT.
+018700*----------------------------------------------------------------*
+018800 1200-EXIT.
+018900     EXIT.
+019000*----------------------------------------------------------------*
+019100 2000-PROCESS-RECORDS.
+019200*----------------------------------------------------------------*
+019300     READ USER-MASTER-FILE NEXT RECORD
+019400         AT END
+019500             SET WS-END-OF-FILE TO TRUE
+019600         NOT AT END
+019700             PERFORM 2100-PRINT-DETAIL-LINE THRU 2100-EXIT
+019800             ADD 1 TO WS-RECORD-COUNT
+019900             DIVIDE WS-RECORD-COUNT BY WS-CKPT-INTERVAL
+020000                 GIVING WS-QUOTIENT REMAINDER WS-REMAINDER
+020100             IF WS-REMAINDER = 0
+020200                 PERFORM 4000-WRITE-CHECKPOINT THRU 4000-EXIT
+020300             END-IF
+020400     END-READ.
+020500*----------------------------------------------------------------*
+020600 2000-EXIT.
+020700     EXIT.
+020800*----------------------------------------------------------------*
+020900 2100-PRINT-DETAIL-LINE.
+021000*----------------------------------------------------------------*
+021100     IF WS-LINE-COUNT >= WS-PAGE-LINE-LIMIT
+021200         PERFORM 3000-PRINT-PAGE-HEADINGS THRU 3000-EXIT
+021300     END-IF.
+021400     MOVE USER-NAME OF USER-MASTER-RECORD TO D-USER-NAME.
+021500     MOVE USER-AGE OF USER-MASTER-RECORD TO D-USER-AGE.
+021600     WRITE ROSTER-REPORT-LINE FROM WS-DETAIL-LINE.
+021700     ADD 1 TO WS-LINE-COUNT.
+021800*----------------------------------------------------------------*
+021900 2100-EXIT.
+022000     EXIT.
+022100*----------------------------------------------------------------*
+022200 3000-PRINT-PAGE-HEADINGS.
+022300*----------------------------------------------------------------*
+022400     IF WS-RECORD-COUNT > 0
+022500         PERFORM 3900-PRINT-RUNNING-COUNT THRU 3900-EXIT
+022600     END-IF.
+022700     ADD 1 TO WS-PAGE-NUMBER.
+022800     MOVE ZEROES TO WS-LINE-COUNT.
+022900     MOVE WS-PAGE-NUMBER TO H-PAGE-NUMBER.
+023000     WRITE ROSTER-REPORT-LINE FROM WS-HEADING-LINE
+023100         AFTER ADVANCING PAGE.
+023200     WRITE ROSTER-REPORT-LINE FROM WS-COLUMN-LINE
+023300         AFTER ADVANCING 2 LINES.
+023400*----------------------------------------------------------------*
+023500 3000-EXIT.
+023600     EXIT.
+023700*----------------------------------------------------------------*
+023800 3900-PRINT-RUNNING-COUNT.
+023900*----------------------------------------------------------------*
+024000     MOVE WS-RECORD-COUNT TO C-RECORD-COUNT.
+024100     WRITE ROSTER-REPORT-LINE FROM WS-COUNT-LINE
+024200         AFTER ADVANCING 2 LINES.
+024300*----------------------------------------------------------------*
+024400 3900-EXIT.
+024500     EXIT.
+024600*----------------------------------------------------------------*
+024700 4000-WRITE-CHECKPOINT.
+024800*----------------------------------------------------------------*
+024900     MOVE 1 TO WS-CKPT-RELKEY.
+025000     MOVE USER-NAME OF USER-MASTER-RECORD TO CKPT-LAST-KEY.
+025100     MOVE WS-PAGE-NUMBER TO CKPT-PAGE-NUMBER.
+025200     MOVE WS-LINE-COUNT TO CKPT-LINE-COUNT.
+025300     MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT.
+025400     REWRITE CHECKPOINT-RECORD
+025500         INVALID KEY
+025600             WRITE CHECKPOINT-RECORD
+025700     END-REWRITE.
+025800*----------------------------------------------------------------*
+025900 4000-EXIT.
+026000     EXIT.
+026100*----------------------------------------------------------------*
+026200 9000-TERMINATE.
+026300*----------------------------------------------------------------*
+026400     PERFORM 3900-PRINT-RUNNING-COUNT THRU 3900-EXIT.
+026500     MOVE 1 TO WS-CKPT-RELKEY.
+026600     DELETE CHECKPOINT-FILE
+026700         INVALID KEY
+026800             CONTINUE
+026900     END-DELETE.
+027000     CLOSE USER-MASTER-FILE.
+027100     CLOSE ROSTER-REPORT-FILE.
+027200     CLOSE CHECKPOINT-FILE.
+027300*----------------------------------------------------------------*
+027400 9000-EXIT.
+027500     EXIT.
