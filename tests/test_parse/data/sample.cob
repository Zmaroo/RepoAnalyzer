@@ -1,14 +1,263 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. USER-MANAGER.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 USER-RECORD.
-          05 USER-NAME    PIC X(20).
-          05 USER-AGE     PIC 9(3).
-       
-       PROCEDURE DIVISION.
-           DISPLAY "Enter user name: "
-           ACCEPT USER-NAME
-           DISPLAY "Enter user age: "
-           ACCEPT USER-AGE. 
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     USER-MANAGER.
+000300 AUTHOR.         J. MARSH.
+000400 INSTALLATION.   DATA PROCESSING.
+000500 DATE-WRITTEN.   2024-02-11.
+000600 DATE-COMPILED.  2026-08-08.
+000700******************************************************************
+000800*                                                                *
+000900*    USER-MANAGER - ONLINE MAINTENANCE OF THE USER-MASTER FILE   *
+001000*                                                                *
+001100*    ADDS, CHANGES AND DELETES USER-MASTER RECORDS (KEYED ON     *
+001200*    USER-NAME) FROM AN OPERATOR MENU, AND LOGS EVERY ADD,       *
+001300*    CHANGE AND DELETE TO USER-AUDIT SO THE HISTORY OF A         *
+001400*    RECORD CAN BE ANSWERED LATER.                               *
+001500*                                                                *
+001600*    MODIFICATION HISTORY.                                      *
+001700*    DATE       INIT  DESCRIPTION                                *
+001800*    ---------  ----  --------------------------------------    *
+001900*    2024-02-11 JHM   INITIAL VERSION - ACCEPT NAME/AGE ONLY.    *
+002000*    2026-08-08 JHM   ADDED USER-MASTER PERSISTENCE, AGE RANGE   *
+002100*                     VALIDATION, ADD/CHANGE/DELETE MENU, THE    *
+002200*                     USER-AUDIT TRAIL, AND THE SHARED USRREC    *
+002300*                     COPYBOOK.                                  *
+002400******************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT USER-MASTER-FILE ASSIGN TO "USRMAST"
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS DYNAMIC
+003400         RECORD KEY IS USER-NAME
+003500         FILE STATUS IS WS-MASTER-STATUS.
+003600
+003700     SELECT USER-AUDIT-FILE ASSIGN TO "USRAUDT"
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS IS WS-AUDIT-STATUS.
+004000
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  USER-MASTER-FILE
+004400     LABEL RECORDS ARE STANDARD.
+004500 01  USER-MASTER-RECORD.
+004600     COPY USRREC.
+004700
+004800 FD  USER-AUDIT-FILE
+004900     LABEL RECORDS ARE STANDARD.
+005000 01  AUDIT-RECORD.
+005100     05  AUD-DATE                PIC X(08).
+005200     05  AUD-TIME                PIC X(08).
+005300     05  AUD-OPERATOR            PIC X(08).
+005400     05  AUD-ACTION-CODE         PIC X(03).
+005500         88  AUD-ACTION-ADD          VALUE "ADD".
+005600         88  AUD-ACTION-CHANGE       VALUE "CHG".
+005700         88  AUD-ACTION-DELETE       VALUE "DEL".
+005800     05  AUD-USER-NAME           PIC X(20).
+005900     05  AUD-AGE-BEFORE          PIC 9(03).
+006000     05  AUD-AGE-AFTER           PIC 9(03).
+006100
+006200 WORKING-STORAGE SECTION.
+006300 01  WS-USER-REC.
+006400     COPY USRREC.
+006500
+006600 01  WS-FILE-STATUSES.
+006700     05  WS-MASTER-STATUS        PIC X(02).
+006800         88  WS-MASTER-OK            VALUE "00".
+006900         88  WS-MASTER-NOTFOUND      VALUE "23".
+007000         88  WS-MASTER-DUPLICATE     VALUE "22".
+007100         88  WS-MASTER-FILE-MISSING  VALUE "35".
+007200     05  WS-AUDIT-STATUS         PIC X(02).
+007300         88  WS-AUDIT-FILE-MISSING   VALUE "35".
+007400
+007500 01  WS-SWITCHES.
+007600     05  WS-EXIT-SWITCH          PIC X(01) VALUE "N".
+007700         88  WS-EXIT-REQUESTED       VALUE "Y".
+007800     05  WS-AGE-VALID-SWITCH     PIC X(01) VALUE "N".
+007900         88  WS-AGE-VALID            VALUE "Y".
+008000
+008100 01  WS-MENU-CHOICE              PIC X(01).
+008200
+008300 01  WS-OPERATOR-ID              PIC X(08) VALUE SPACES.
+008400
+008500 01  WS-CURRENT-DATE-TIME.
+008600     05  WS-CURRENT-DATE         PIC X(08).
+008700     05  WS-CURRENT-TIME         PIC X(08).
+008800
+008900 01  WS-AUDIT-BEFORE-AGE         PIC 9(03) VALUE ZEROES.
+009000 01  WS-AUDIT-AFTER-AGE          PIC 9(03) VALUE ZEROES.
+009100 01  WS-AUDIT-ACTION-CODE        PIC X(03) VALUE SPACES.
+009200
+009300 PROCEDURE DIVISION.
+009400*----------------------------------------------------------------*
+009500 0000-MAINLINE.
+009600*----------------------------------------------------------------*
+009700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009800     PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+009900         UNTIL WS-EXIT-REQUESTED.
+010000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+010100     STOP RUN.
+010200*----------------------------------------------------------------*
+010300 1000-INITIALIZE.
+010400*----------------------------------------------------------------*
+010500     DISPLAY "USER-MANAGER - ENTER YOUR OPERATOR ID: ".
+010600     ACCEPT WS-OPERATOR-ID.
+010700
+010800     OPEN I-O USER-MASTER-FILE.
+010900     IF WS-MASTER-FILE-MISSING
+011000         OPEN OUTPUT USER-MASTER-FILE
+012000         CLOSE USER-MASTER-FILE
+012100         OPEN I-O USER-MASTER-FILE
+012200     END-IF.
+012300
+012400     OPEN EXTEND USER-AUDIT-FILE.
+012500     IF WS-AUDIT-FILE-MISSING
+012600         OPEN OUTPUT USER-AUDIT-FILE
+012700     END-IF.
+012800*----------------------------------------------------------------*
+012900 1000-EXIT.
+013000     EXIT.
+013100*----------------------------------------------------------------*
+013200 2000-PROCESS-MENU.
+013300*----------------------------------------------------------------*
+013400     PERFORM 2100-DISPLAY-MENU THRU 2100-EXIT.
+013500     ACCEPT WS-MENU-CHOICE.
+013600     EVALUATE WS-MENU-CHOICE
+013700         WHEN "A"
+013800             PERFORM 3000-ADD-RECORD THRU 3000-EXIT
+013900         WHEN "C"
+014000             PERFORM 4000-CHANGE-RECORD THRU 4000-EXIT
+014100         WHEN "D"
+014200             PERFORM 5000-DELETE-RECORD THRU 5000-EXIT
+014300         WHEN "X"
+014400             SET WS-EXIT-REQUESTED TO TRUE
+014500         WHEN OTHER
+014600             DISPLAY "INVALID CHOICE - PLEASE ENTER A, C, D OR X"
+014700     END-EVALUATE.
+014800*----------------------------------------------------------------*
+014900 2000-EXIT.
+015000     EXIT.
+015100*----------------------------------------------------------------*
+015200 2100-DISPLAY-MENU.
+015300*----------------------------------------------------------------*
+015400     DISPLAY " ".
+015500     DISPLAY "USER-MANAGER MENU".
+015600     DISPLAY "  A - ADD A NEW USER".
+015700     DISPLAY "  C - CHANGE AN EXISTING USER'S AGE".
+015800     DISPLAY "  D - DELETE AN EXISTING USER".
+015900     DISPLAY "  X - EXIT".
+016000     DISPLAY "ENTER YOUR CHOICE: ".
+016100*----------------------------------------------------------------*
+016200 2100-EXIT.
+016300     EXIT.
+016400*----------------------------------------------------------------*
+016500 3000-ADD-RECORD.
+016600*----------------------------------------------------------------*
+016700     DISPLAY "ENTER USER NAME: ".
+016800     ACCEPT USER-NAME OF WS-USER-REC.
+016900     PERFORM 3100-VALIDATE-AGE THRU 3100-EXIT.
+017000     MOVE WS-USER-REC TO USER-MASTER-RECORD.
+017100     WRITE USER-MASTER-RECORD
+017200         INVALID KEY
+017300             DISPLAY "USER " USER-NAME OF WS-USER-REC
+017400                 " ALREADY EXISTS - USE CHANGE INSTEAD"
+017500         NOT INVALID KEY
+017600             MOVE ZEROES TO WS-AUDIT-BEFORE-AGE
+017700             MOVE USER-AGE OF WS-USER-REC TO WS-AUDIT-AFTER-AGE
+017800             MOVE "ADD" TO WS-AUDIT-ACTION-CODE
+017900             PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+018000     END-WRITE.
+018100*----------------------------------------------------------------*
+018200 3000-EXIT.
+018300     EXIT.
+018400*----------------------------------------------------------------*
+018500 3100-VALIDATE-AGE.
+018600*----------------------------------------------------------------*
+018700     MOVE "N" TO WS-AGE-VALID-SWITCH.
+018800     PERFORM 3110-ACCEPT-AND-CHECK-AGE THRU 3110-EXIT
+018900         UNTIL WS-AGE-VALID.
+019000*----------------------------------------------------------------*
+019100 3100-EXIT.
+019200     EXIT.
+019300*----------------------------------------------------------------*
+019400 3110-ACCEPT-AND-CHECK-AGE.
+019500*----------------------------------------------------------------*
+019600     DISPLAY "ENTER USER AGE (16-100): ".
+019700     ACCEPT USER-AGE OF WS-USER-REC.
+019800     IF USER-AGE-VALID OF WS-USER-REC
+019900         SET WS-AGE-VALID TO TRUE
+020000     ELSE
+020100         DISPLAY "AGE MUST BE BETWEEN 16 AND 100 - RE-ENTER"
+020200     END-IF.
+020300*----------------------------------------------------------------*
+020400 3110-EXIT.
+020500     EXIT.
+020600*----------------------------------------------------------------*
+020700 4000-CHANGE-RECORD.
+020800*----------------------------------------------------------------*
+020900     DISPLAY "ENTER USER NAME TO CHANGE: ".
+021000     ACCEPT USER-NAME OF WS-USER-REC.
+021050     MOVE USER-NAME OF WS-USER-REC
+021070         TO USER-NAME OF USER-MASTER-RECORD.
+021200     READ USER-MASTER-FILE
+021300         INVALID KEY
+021400             DISPLAY "USER " USER-NAME OF WS-USER-REC " NOT FOUND"
+021500         NOT INVALID KEY
+021550             MOVE USER-AGE OF USER-MASTER-RECORD
+021580                 TO WS-AUDIT-BEFORE-AGE
+021700             PERFORM 3100-VALIDATE-AGE THRU 3100-EXIT
+021750             MOVE USER-AGE OF WS-USER-REC
+021780                 TO USER-AGE OF USER-MASTER-RECORD
+021900             MOVE USER-AGE OF WS-USER-REC TO WS-AUDIT-AFTER-AGE
+022000             REWRITE USER-MASTER-RECORD
+022100             MOVE "CHG" TO WS-AUDIT-ACTION-CODE
+022200             PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+022300     END-READ.
+022400*----------------------------------------------------------------*
+022500 4000-EXIT.
+022600     EXIT.
+022700*----------------------------------------------------------------*
+022800 5000-DELETE-RECORD.
+022900*----------------------------------------------------------------*
+023000     DISPLAY "ENTER USER NAME TO DELETE: ".
+023100     ACCEPT USER-NAME OF WS-USER-REC.
+023150     MOVE USER-NAME OF WS-USER-REC
+023180         TO USER-NAME OF USER-MASTER-RECORD.
+023300     READ USER-MASTER-FILE
+023400         INVALID KEY
+023500             DISPLAY "USER " USER-NAME OF WS-USER-REC " NOT FOUND"
+023600         NOT INVALID KEY
+023650             MOVE USER-AGE OF USER-MASTER-RECORD
+023680                 TO WS-AUDIT-BEFORE-AGE
+023800             MOVE ZEROES TO WS-AUDIT-AFTER-AGE
+023900             DELETE USER-MASTER-FILE
+024000             MOVE "DEL" TO WS-AUDIT-ACTION-CODE
+024100             PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+024200     END-READ.
+024300*----------------------------------------------------------------*
+024400 5000-EXIT.
+024500     EXIT.
+024600*----------------------------------------------------------------*
+024700 7000-WRITE-AUDIT-RECORD.
+024800*----------------------------------------------------------------*
+024900     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+025000     ACCEPT WS-CURRENT-TIME FROM TIME.
+025100     MOVE WS-CURRENT-DATE TO AUD-DATE.
+025200     MOVE WS-CURRENT-TIME TO AUD-TIME.
+025300     MOVE WS-OPERATOR-ID TO AUD-OPERATOR.
+025400     MOVE WS-AUDIT-ACTION-CODE TO AUD-ACTION-CODE.
+025500     MOVE USER-NAME OF WS-USER-REC TO AUD-USER-NAME.
+025600     MOVE WS-AUDIT-BEFORE-AGE TO AUD-AGE-BEFORE.
+025700     MOVE WS-AUDIT-AFTER-AGE TO AUD-AGE-AFTER.
+025800     WRITE AUDIT-RECORD.
+025900*----------------------------------------------------------------*
+026000 7000-EXIT.
+026100     EXIT.
+026200*----------------------------------------------------------------*
+026300 9000-TERMINATE.
+026400*----------------------------------------------------------------*
+026500     CLOSE USER-MASTER-FILE.
+026600     CLOSE USER-AUDIT-FILE.
+026700*----------------------------------------------------------------*
+026800 9000-EXIT.
+026900     EXIT.
