@@ -0,0 +1,113 @@
+//USRNITE  JOB (ACCTNO),'USER MASTER NIGHTLY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//*                                                                *
+//*  USRNITE - NIGHTLY USER-MASTER RECONCILIATION AND REPORTING    *
+//*                                                                *
+//*  ALLOCATES THE USER-MASTER AND USER-AUDIT DATASETS (FIRST RUN  *
+//*  ONLY - THE IDCAMS STEPS ARE CONDITIONED TO SKIP ONCE THE      *
+//*  CLUSTERS EXIST), THEN RUNS THE RECONCILIATION EXCEPTION PASS  *
+//*  (USREDIT) BEFORE THE ROSTER REPORT (USRLIST) SO THE REPORT    *
+//*  REFLECTS RECONCILED DATA, AND STEPS THE HR CSV EXTRACT         *
+//*  (USREXPRT) LAST.                                              *
+//*                                                                *
+//*  MODIFICATION HISTORY.                                        *
+//*  DATE       INIT  DESCRIPTION                                 *
+//*  ---------  ----  --------------------------------------      *
+//*  2026-08-08 JHM   INITIAL VERSION.                             *
+//*  2026-08-08 JHM   USRRPT IS NOW A CATALOGED DATASET INSTEAD OF *
+//*                   SYSOUT SO USRLIST'S RESTART CAN ACTUALLY     *
+//*                   APPEND TO IT ACROSS JOB EXECUTIONS; USRCSV   *
+//*                   NOW USES DISP=MOD SO THE JOB CAN RERUN ON    *
+//*                   SUBSEQUENT NIGHTS; REMOVED REUSE FROM THE    *
+//*                   PERMANENT USER-MASTER AND USER-AUDIT         *
+//*                   CLUSTERS SO THEY CANNOT BE SILENTLY EMPTIED  *
+//*                   BY AN OPEN OUTPUT.                           *
+//*                                                                *
+//*****************************************************************
+//*
+//* -----------------------------------------------------------------
+//* ALLOCATE USER-MASTER (INDEXED, KEYED ON USER-NAME) IF IT DOES
+//* NOT ALREADY EXIST.  RC=12 FROM IDCAMS ON A "CLUSTER ALREADY
+//* EXISTS" IS TREATED AS NOT AN ERROR.
+//* -----------------------------------------------------------------
+//DEFMAST  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE CLUSTER (NAME(PROD.USER.MASTER)                        -
+         INDEXED                                                -
+         KEYS(20 0)                                              -
+         RECORDSIZE(23 23)                                        -
+         TRACKS(5 5)                                                -
+         FREESPACE(10 10))                                            -
+         DATA  (NAME(PROD.USER.MASTER.DATA))                            -
+         INDEX (NAME(PROD.USER.MASTER.INDEX))
+  IF LASTCC = 12 THEN SET MAXCC = 0
+/*
+//*
+//* -----------------------------------------------------------------
+//* ALLOCATE USER-AUDIT (SEQUENTIAL AUDIT TRAIL) IF IT DOES NOT
+//* ALREADY EXIST.
+//* -----------------------------------------------------------------
+//DEFAUDIT EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE CLUSTER (NAME(PROD.USER.AUDIT)                         -
+         NONINDEXED                                              -
+         RECORDSIZE(53 53)                                        -
+         TRACKS(5 5))                                                -
+         DATA (NAME(PROD.USER.AUDIT.DATA))
+  IF LASTCC = 12 THEN SET MAXCC = 0
+/*
+//*
+//* -----------------------------------------------------------------
+//* ALLOCATE THE USRLIST CHECKPOINT DATASET (RELATIVE, ONE RECORD)
+//* IF IT DOES NOT ALREADY EXIST.
+//* -----------------------------------------------------------------
+//DEFCKPT  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE CLUSTER (NAME(PROD.USER.CKPT)                          -
+         NUMBERED                                                -
+         RECORDSIZE(37 37)                                        -
+         TRACKS(1 1)                                                -
+         REUSE)                                                      -
+         DATA (NAME(PROD.USER.CKPT.DATA))
+  IF LASTCC = 12 THEN SET MAXCC = 0
+/*
+//*
+//* -----------------------------------------------------------------
+//* STEP10 - RECONCILE USER-MASTER OVERNIGHT (RUNS FIRST SO THE
+//* ROSTER REPORT BELOW REFLECTS RECONCILED DATA).
+//* -----------------------------------------------------------------
+//STEP10   EXEC PGM=USREDIT
+//STEPLIB  DD  DSN=PROD.LOADLIB,DISP=SHR
+//USRMAST  DD  DSN=PROD.USER.MASTER,DISP=SHR
+//USREXCP  DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//*
+//* -----------------------------------------------------------------
+//* STEP20 - PRINT THE ROSTER REPORT.  DOES NOT RUN IF STEP10
+//* ABENDED OR RETURNED A SEVERE CONDITION CODE.
+//* -----------------------------------------------------------------
+//STEP20   EXEC PGM=USRLIST,COND=(8,GE,STEP10)
+//STEPLIB  DD  DSN=PROD.LOADLIB,DISP=SHR
+//USRMAST  DD  DSN=PROD.USER.MASTER,DISP=SHR
+//USRCKPT  DD  DSN=PROD.USER.CKPT,DISP=SHR
+//USRRPT   DD  DSN=PROD.USER.ROSTER,DISP=(MOD,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(15,15),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*
+//* -----------------------------------------------------------------
+//* STEP30 - EXPORT THE HR CSV EXTRACT LAST, ONCE THE ROSTER REPORT
+//* HAS RUN AGAINST RECONCILED DATA.
+//* -----------------------------------------------------------------
+//STEP30   EXEC PGM=USREXPRT,COND=((8,GE,STEP10),(8,GE,STEP20))
+//STEPLIB  DD  DSN=PROD.LOADLIB,DISP=SHR
+//USRMAST  DD  DSN=PROD.USER.MASTER,DISP=SHR
+//USRCSV   DD  DSN=PROD.USER.HRCSV,DISP=(MOD,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
