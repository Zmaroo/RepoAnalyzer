@@ -0,0 +1,144 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     USREXPRT.
+000300 AUTHOR.         J. MARSH.
+000400 INSTALLATION.   DATA PROCESSING.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.  2026-08-08.
+000700******************************************************************
+000800*                                                                *
+000900*    USREXPRT    - CSV FLAT-FILE EXPORT OF USER-MASTER           *
+001000*                                                                *
+001100*    READS USER-MASTER SEQUENTIALLY AND WRITES ONE COMMA-        *
+001200*    DELIMITED, QUOTED-NAME RECORD PER USER TO USREXPRT SO       *
+001300*    NON-COBOL TOOLS (E.G. THE HR SPREADSHEET) CAN PICK UP THE   *
+001400*    ROSTER WITHOUT ANYONE RETYPING IT BY HAND.                  *
+001500*                                                                *
+001600*    MODIFICATION HISTORY.                                      *
+001700*    DATE       INIT  DESCRIPTION                                *
+001800*    ---------  ----  --------------------------------------    *
+001900*    2026-08-08 JHM   INITIAL VERSION.                           *
+002000*    2026-08-08 JHM   TRIM TRAILING SPACES FROM THE QUOTED NAME  *
+002100*                     FIELD AND EDIT USER-AGE INSTEAD OF         *
+002200*                     ZERO-PADDING IT, SO THE EXTRACT DROPS      *
+002300*                     CLEANLY INTO A SPREADSHEET.                *
+002400******************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT USER-MASTER-FILE ASSIGN TO "USRMAST"
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS SEQUENTIAL
+003200         RECORD KEY IS USER-NAME
+003300         FILE STATUS IS WS-MASTER-STATUS.
+003400
+003500     SELECT CSV-EXPORT-FILE ASSIGN TO "USRCSV"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS WS-CSV-STATUS.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  USER-MASTER-FILE
+004200     LABEL RECORDS ARE STANDARD.
+004300 01  USER-MASTER-RECORD.
+004400     COPY USRREC.
+004500
+004600 FD  CSV-EXPORT-FILE
+004700     LABEL RECORDS ARE STANDARD.
+004800 01  CSV-EXPORT-LINE             PIC X(30).
+004900
+005000 WORKING-STORAGE SECTION.
+005100 01  WS-FILE-STATUSES.
+005200     05  WS-MASTER-STATUS        PIC X(02).
+005300         88  WS-MASTER-OK            VALUE "00".
+005400         88  WS-MASTER-EOF           VALUE "10".
+005500     05  WS-CSV-STATUS           PIC X(02).
+005600
+005700 01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+005800     88  WS-END-OF-FILE              VALUE "Y".
+005900
+006000 01  WS-RECORD-COUNT             PIC 9(07) VALUE ZEROES.
+006100
+006200 01  WS-CSV-NAME-LENGTH          PIC 9(02).
+006300
+006400 01  WS-CSV-DETAIL-LINE          PIC X(30).
+006500
+006600 01  WS-CSV-AGE-EDIT             PIC ZZ9.
+006700
+006800 01  WS-CSV-HEADING-LINE         PIC X(30) VALUE
+006900     "USER-NAME,USER-AGE".
+007000
+007100 PROCEDURE DIVISION.
+007200*----------------------------------------------------------------*
+007300 0000-MAINLINE.
+007400*----------------------------------------------------------------*
+007500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007600     PERFORM 2000-EXPORT-RECORDS THRU 2000-EXIT
+007700         UNTIL WS-END-OF-FILE.
+007800     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007900     STOP RUN.
+008000*----------------------------------------------------------------*
+008100 1000-INITIALIZE.
+008200*----------------------------------------------------------------*
+008300     OPEN INPUT USER-MASTER-FILE.
+008400     OPEN OUTPUT CSV-EXPORT-FILE.
+008500     WRITE CSV-EXPORT-LINE FROM WS-CSV-HEADING-LINE.
+008600*----------------------------------------------------------------*
+008700 1000-EXIT.
+008800     EXIT.
+008900*----------------------------------------------------------------*
+009000 2000-EXPORT-RECORDS.
+009100*----------------------------------------------------------------*
+009200     READ USER-MASTER-FILE NEXT RECORD
+009300         AT END
+009400             SET WS-END-OF-FILE TO TRUE
+009500         NOT AT END
+009600             PERFORM 2050-BUILD-CSV-DETAIL THRU 2050-EXIT
+009700             WRITE CSV-EXPORT-LINE FROM WS-CSV-DETAIL-LINE
+009800             ADD 1 TO WS-RECORD-COUNT
+009900     END-READ.
+010000*----------------------------------------------------------------*
+010100 2000-EXIT.
+010200     EXIT.
+010300*----------------------------------------------------------------*
+010400 2050-BUILD-CSV-DETAIL.
+010500*----------------------------------------------------------------*
+010600*    RIGHT-TRIM THE NAME BEFORE QUOTING IT SO A SHORT NAME       *
+010700*    DOES NOT CARRY TRAILING SPACES INSIDE THE CSV QUOTES, AND   *
+010800*    EDIT THE AGE INSTEAD OF ZERO-PADDING IT.                    *
+010900     MOVE 20 TO WS-CSV-NAME-LENGTH.
+011000     PERFORM 2060-SHRINK-NAME-LENGTH THRU 2060-EXIT
+011100         UNTIL WS-CSV-NAME-LENGTH = 0
+011200         OR USER-NAME OF USER-MASTER-RECORD
+011300             (WS-CSV-NAME-LENGTH:1) NOT = SPACE.
+011400     IF WS-CSV-NAME-LENGTH = 0
+011500         MOVE 1 TO WS-CSV-NAME-LENGTH
+011600     END-IF.
+011700     MOVE USER-AGE OF USER-MASTER-RECORD TO WS-CSV-AGE-EDIT.
+011800     MOVE SPACES TO WS-CSV-DETAIL-LINE.
+011900     STRING QUOTE DELIMITED BY SIZE
+012000         USER-NAME OF USER-MASTER-RECORD
+012100             (1:WS-CSV-NAME-LENGTH) DELIMITED BY SIZE
+012200         '",' DELIMITED BY SIZE
+012300         WS-CSV-AGE-EDIT DELIMITED BY SIZE
+012400         INTO WS-CSV-DETAIL-LINE
+012500     END-STRING.
+012600*----------------------------------------------------------------*
+012700 2050-EXIT.
+012800     EXIT.
+012900*----------------------------------------------------------------*
+013000 2060-SHRINK-NAME-LENGTH.
+013100*----------------------------------------------------------------*
+013200     SUBTRACT 1 FROM WS-CSV-NAME-LENGTH.
+013300*----------------------------------------------------------------*
+013400 2060-EXIT.
+013500     EXIT.
+013600*----------------------------------------------------------------*
+013700 9000-TERMINATE.
+013800*----------------------------------------------------------------*
+013900     DISPLAY "USREXPRT - RECORDS EXPORTED: " WS-RECORD-COUNT.
+014000     CLOSE USER-MASTER-FILE.
+014100     CLOSE CSV-EXPORT-FILE.
+014200*----------------------------------------------------------------*
+014300 9000-EXIT.
+014400     EXIT.
