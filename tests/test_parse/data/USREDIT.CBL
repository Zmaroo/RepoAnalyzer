@@ -0,0 +1,179 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     USREDIT.
+000300 AUTHOR.         J. MARSH.
+000400 INSTALLATION.   DATA PROCESSING.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.  2026-08-08.
+000700******************************************************************
+000800*                                                                *
+000900*    USREDIT     - OVERNIGHT RECONCILIATION OF USER-MASTER       *
+001000*                                                                *
+001100*    READS USER-MASTER SEQUENTIALLY AND FLAGS EXCEPTIONS ONTO    *
+001200*    THE USER-EXCEPT REPORT INSTEAD OF LETTING BAD DATA SIT      *
+001300*    SILENTLY IN THE FILE:                                       *
+001400*        - DUPLICATE USER-NAME KEYS (ADJACENT ON THE ASCENDING   *
+001500*          KEY SEQUENCE)                                         *
+001600*        - USER-AGE OUTSIDE THE VALID 16-100 WORKING RANGE       *
+001700*        - USER-NAME BLANK OR SPACES-FILLED                      *
+001800*                                                                *
+001900*    MODIFICATION HISTORY.                                       *
+002000*    DATE       INIT  DESCRIPTION                                *
+002100*    ---------  ----  --------------------------------------     *
+002200*    2026-08-08 JHM   INITIAL VERSION.                           *
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT USER-MASTER-FILE ASSIGN TO "USRMAST"
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS SEQUENTIAL
+003100         RECORD KEY IS USER-NAME
+003200         FILE STATUS IS WS-MASTER-STATUS.
+003300
+003400     SELECT EXCEPTION-REPORT-FILE ASSIGN TO "USREXCP"
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS WS-EXCEPT-STATUS.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  USER-MASTER-FILE
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  USER-MASTER-RECORD.
+004300     COPY USRREC.
+004400
+004500 FD  EXCEPTION-REPORT-FILE
+004600     LABEL RECORDS ARE STANDARD.
+004700 01  EXCEPTION-REPORT-LINE       PIC X(80).
+004800
+004900 WORKING-STORAGE SECTION.
+005000 01  WS-FILE-STATUSES.
+005100     05  WS-MASTER-STATUS        PIC X(02).
+005200         88  WS-MASTER-OK            VALUE "00".
+005300         88  WS-MASTER-EOF           VALUE "10".
+005400     05  WS-EXCEPT-STATUS        PIC X(02).
+005500
+005600 01  WS-SWITCHES.
+005700     05  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+005800         88  WS-END-OF-FILE          VALUE "Y".
+005900     05  WS-FIRST-RECORD-SWITCH  PIC X(01) VALUE "Y".
+006000         88  WS-FIRST-RECORD         VALUE "Y".
+006100
+006200 01  WS-COUNTERS.
+006300     05  WS-RECORD-COUNT         PIC 9(07) VALUE ZEROES.
+006400     05  WS-EXCEPTION-COUNT      PIC 9(07) VALUE ZEROES.
+006500
+006600 01  WS-PREVIOUS-USER-NAME       PIC X(20) VALUE SPACES.
+006700
+006800 01  WS-HEADING-LINE             PIC X(80) VALUE
+006900     "USER-MASTER RECONCILIATION EXCEPTION REPORT".
+007000
+007100 01  WS-EXCEPTION-LINE.
+007200     05  E-USER-NAME             PIC X(20).
+007300     05  FILLER                  PIC X(02) VALUE SPACES.
+007400     05  E-USER-AGE              PIC ZZ9.
+007500     05  FILLER                  PIC X(02) VALUE SPACES.
+007600     05  E-REASON                PIC X(40).
+007700
+007800 01  WS-TOTAL-LINE.
+007900     05  FILLER                  PIC X(25) VALUE
+008000         "TOTAL EXCEPTIONS FOUND - ".
+008100     05  T-EXCEPTION-COUNT       PIC ZZZZZZ9.
+008200
+008300 PROCEDURE DIVISION.
+008400*----------------------------------------------------------------*
+008500 0000-MAINLINE.
+008600*----------------------------------------------------------------*
+008700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008800     PERFORM 2000-EDIT-RECORDS THRU 2000-EXIT
+008900         UNTIL WS-END-OF-FILE.
+009000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+009100     STOP RUN.
+009200*----------------------------------------------------------------*
+009300 1000-INITIALIZE.
+009400*----------------------------------------------------------------*
+009500     OPEN INPUT USER-MASTER-FILE.
+009600     OPEN OUTPUT EXCEPTION-REPORT-FILE.
+009700     WRITE EXCEPTION-REPORT-LINE FROM WS-HEADING-LINE.
+009800*----------------------------------------------------------------*
+009900 1000-EXIT.
+010000     EXIT.
+010100*----------------------------------------------------------------*
+010200 2000-EDIT-RECORDS.
+010300*----------------------------------------------------------------*
+010400     READ USER-MASTER-FILE NEXT RECORD
+010500         AT END
+010600             SET WS-END-OF-FILE TO TRUE
+010700         NOT AT END
+010800             ADD 1 TO WS-RECORD-COUNT
+010900             PERFORM 2100-CHECK-DUPLICATE-KEY THRU 2100-EXIT
+011000             PERFORM 2200-CHECK-BLANK-NAME THRU 2200-EXIT
+011100             PERFORM 2300-CHECK-AGE-RANGE THRU 2300-EXIT
+011200             MOVE USER-NAME OF USER-MASTER-RECORD
+011300                 TO WS-PREVIOUS-USER-NAME
+011400             MOVE "N" TO WS-FIRST-RECORD-SWITCH
+011500     END-READ.
+011600*----------------------------------------------------------------*
+011700 2000-EXIT.
+011800     EXIT.
+011900*----------------------------------------------------------------*
+012000 2100-CHECK-DUPLICATE-KEY.
+012100*----------------------------------------------------------------*
+012120*    USER-MASTER IS INDEXED ON THIS SAME KEY, SO A WRITE CAN     *
+012140*    NEVER PLACE TWO ADJACENT RECORDS WITH THE SAME USER-NAME    *
+012160*    IN THE FILE IN NORMAL OPERATION - USER-MANAGER'S OWN        *
+012180*    3000-ADD-RECORD ALREADY REJECTS THAT AT WRITE TIME.  THIS   *
+012185*    CHECK IS A DEFENSIVE GUARD AGAINST A HAND-EDITED OR         *
+012190*    RESTORED-FROM-BACKUP DATASET THAT BYPASSED THE INDEX, NOT   *
+012195*    A DAY-TO-DAY EXCEPTION PATH.                                *
+012200     IF NOT WS-FIRST-RECORD
+012250         AND USER-NAME OF USER-MASTER-RECORD
+012280            = WS-PREVIOUS-USER-NAME
+012400         PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+012500         MOVE "DUPLICATE USER-NAME KEY" TO E-REASON
+012600         WRITE EXCEPTION-REPORT-LINE FROM WS-EXCEPTION-LINE
+012700     END-IF.
+012800*----------------------------------------------------------------*
+012900 2100-EXIT.
+013000     EXIT.
+013100*----------------------------------------------------------------*
+013200 2200-CHECK-BLANK-NAME.
+013300*----------------------------------------------------------------*
+013400     IF USER-NAME-BLANK OF USER-MASTER-RECORD
+013500         PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+013600         MOVE "USER-NAME IS BLANK OR SPACES" TO E-REASON
+013700         WRITE EXCEPTION-REPORT-LINE FROM WS-EXCEPTION-LINE
+013800     END-IF.
+013900*----------------------------------------------------------------*
+014000 2200-EXIT.
+014100     EXIT.
+014200*----------------------------------------------------------------*
+014300 2300-CHECK-AGE-RANGE.
+014400*----------------------------------------------------------------*
+014500     IF NOT USER-AGE-VALID OF USER-MASTER-RECORD
+014600         PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+014700         MOVE "USER-AGE OUTSIDE 16-100 RANGE" TO E-REASON
+014800         WRITE EXCEPTION-REPORT-LINE FROM WS-EXCEPTION-LINE
+014900     END-IF.
+015000*----------------------------------------------------------------*
+015100 2300-EXIT.
+015200     EXIT.
+015300*----------------------------------------------------------------*
+015400 2900-WRITE-EXCEPTION.
+015500*----------------------------------------------------------------*
+015600     MOVE USER-NAME OF USER-MASTER-RECORD TO E-USER-NAME.
+015700     MOVE USER-AGE OF USER-MASTER-RECORD TO E-USER-AGE.
+015800     ADD 1 TO WS-EXCEPTION-COUNT.
+015900*----------------------------------------------------------------*
+016000 2900-EXIT.
+016100     EXIT.
+016200*----------------------------------------------------------------*
+016300 9000-TERMINATE.
+016400*----------------------------------------------------------------*
+016500     MOVE WS-EXCEPTION-COUNT TO T-EXCEPTION-COUNT.
+016600     WRITE EXCEPTION-REPORT-LINE FROM WS-TOTAL-LINE.
+016700     CLOSE USER-MASTER-FILE.
+016800     CLOSE EXCEPTION-REPORT-FILE.
+016900*----------------------------------------------------------------*
+017000 9000-EXIT.
+017100     EXIT.
