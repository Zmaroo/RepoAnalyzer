@@ -0,0 +1,26 @@
+000100******************************************************************
+000200*                                                                *
+000300*    USRREC     - SHARED USER RECORD LAYOUT                     *
+000400*                                                                *
+000500*    INSTALLATION.  DATA PROCESSING.                             *
+000600*    DATE-WRITTEN.  2026-08-08.                                  *
+000700*                                                                *
+000800*    THIS MEMBER SUPPLIES THE FIELD LAYOUT SHARED BY EVERY       *
+000900*    PROGRAM THAT READS OR WRITES USER-MASTER (USER-MANAGER,     *
+001000*    USRLIST, USREDIT, USREXPRT).  IT IS COPIED UNDER A          *
+001100*    CALLER-SUPPLIED 01-LEVEL, E.G.                              *
+001200*                                                                *
+001300*        01  USER-MASTER-RECORD.                                *
+001400*            COPY USRREC.                                       *
+001500*                                                                *
+001600*    MODIFICATION HISTORY.                                      *
+001700*    DATE       INIT  DESCRIPTION                                *
+001800*    ---------  ----  --------------------------------------    *
+001900*    2026-08-08 JHM   INITIAL VERSION, SPLIT OUT OF USER-MANAGER *
+002000*                     WORKING-STORAGE SO USRLIST/USREDIT/        *
+002100*                     USREXPRT CAN SHARE ONE LAYOUT.             *
+002200******************************************************************
+002300     05  USER-NAME               PIC X(20).
+002400         88  USER-NAME-BLANK         VALUE SPACES.
+002500     05  USER-AGE                PIC 9(03).
+002600         88  USER-AGE-VALID          VALUES 016 THRU 100.
